@@ -39,6 +39,11 @@
 
            SELECT REPORT-FILE              ASSIGN TO RPTCON.
 
+           SELECT CONTROL-CARD-FILE        ASSIGN TO CNTLCRD
+                                  FILE STATUS IS WS-CNTL-FILE-STATUS.
+
+           SELECT GROUP-SUMMARY-FILE       ASSIGN TO GRPSUM.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -47,7 +52,21 @@
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
 
-       01  REPORT-FILE-REC              PIC X(80).
+       01  REPORT-FILE-REC              PIC X(552).
+
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  CONTROL-CARD-REC             PIC X(80).
+
+       FD  GROUP-SUMMARY-FILE
+           LABEL RECORDS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  GROUP-SUMMARY-REC             PIC X(100).
 
 
        WORKING-STORAGE SECTION.
@@ -59,7 +78,17 @@
            05  WS-CURR-PDATE              PIC 9(08).
            05  WS-CURR-QDATE              PIC 9(08).
            05  WS-GROUP-CUT-OFF           PIC 9(07).
+           05  WS-GROUP-CUT-OFF-R REDEFINES WS-GROUP-CUT-OFF.
+               10  WS-GRPCO-CENT          PIC 9(01).
+               10  WS-GRPCO-YY            PIC 9(02).
+               10  WS-GRPCO-MM            PIC 9(02).
+               10  WS-GRPCO-DD            PIC 9(02).
            05  WS-DATE-CONVERT            PIC 9(08).
+           05  WS-DATE-CONVERT-R REDEFINES WS-DATE-CONVERT.
+               10  WS-DATE-CONVERT-CC     PIC 9(02).
+               10  WS-DATE-CONVERT-YY     PIC 9(02).
+               10  WS-DATE-CONVERT-MM     PIC 9(02).
+               10  WS-DATE-CONVERT-DD     PIC 9(02).
            05  WS-CC-YY                   PIC 9(04).
            05  WS-DATEX                   PIC 9(7).
            05  WS-DATEXX                  REDEFINES WS-DATEX   PIC X(7).
@@ -68,6 +97,62 @@
                15 WS-DA-DD   PIC X(2) VALUE SPACES.
                15 WS-DA-YY   PIC X(2) VALUE SPACES.
 
+       01  WS-CHKP-FIELDS.
+           05  WS-CHKP-FUNC               PIC X(04) VALUE 'CHKP'.
+           05  WS-XRST-FUNC               PIC X(04) VALUE 'XRST'.
+           05  WS-CHKP-ID                 PIC X(08) VALUE SPACES.
+           05  WS-CHKP-ID-NO              PIC 9(08) VALUE ZERO.
+           05  WS-CHKP-AREA-LEN           PIC S9(05) COMP VALUE +27.
+           05  WS-CHKP-AREA.
+               10  WS-CHKP-GRP-KEY        PIC X(09) VALUE SPACES.
+               10  WS-CHKP-EXTRACT-CNT    PIC 9(09) VALUE ZERO.
+               10  WS-CHKP-GRPSUM-CNT     PIC 9(09) VALUE ZERO.
+           05  WS-RESTART-FLAG            PIC X(01) VALUE 'N'.
+           05  WS-CHKP-TAKEN              PIC 9(09) VALUE ZERO.
+
+       01  WS-CNTL-CARD-FIELDS.
+           05  WS-CNTL-FILE-STATUS        PIC X(02) VALUE SPACES.
+               88  WS-CNTL-FILE-OK                VALUE '00'.
+               88  WS-CNTL-FILE-NOT-FOUND         VALUE '35'.
+           05  WS-CNTL-EOF-FLAG           PIC X(01) VALUE 'N'.
+               88  WS-CNTL-CARD-EOF               VALUE 'Y'.
+           05  WS-PARM-DATE-FLAG          PIC X(01) VALUE 'N'.
+           05  WS-CNTL-CARD-WORK.
+               10  WS-CNTL-RUN-DATE-IN    PIC 9(08).
+               10  WS-CNTL-LOW-DAYS-IN    PIC 9(03).
+               10  WS-CNTL-HIGH-DAYS-IN   PIC 9(03).
+               10  FILLER                 PIC X(66).
+
+
+       01  WS-AGE-CHECK-FIELDS.
+           05  WS-MEDICARE-AGE            PIC 9(03) VALUE 065.
+           05  WS-AGE-CUTOFF-DATE         PIC 9(08) VALUE ZERO.
+           05  WS-SENIOR-ELIGIBLE         PIC X(01) VALUE 'N'.
+               88  WS-AGE-ELIGIBLE                VALUE 'Y'.
+
+       01  WS-DELINQ-WINDOW-FIELDS.
+           05  WS-DELQ-LOW-DAYS           PIC 9(03) VALUE 030.
+           05  WS-DELQ-HIGH-DAYS          PIC 9(03) VALUE 059.
+           05  WS-IN-DELQ-WINDOW          PIC X(01) VALUE 'N'.
+           05  WS-BIR-SUBR-FOUND          PIC X(01) VALUE 'N'.
+           05  WS-TODAY-INTEGER           PIC S9(09) COMP.
+           05  WS-LOW-BOUND-INTEGER       PIC S9(09) COMP.
+           05  WS-HIGH-BOUND-INTEGER      PIC S9(09) COMP.
+           05  WS-DUE-DT-INTEGER          PIC S9(09) COMP.
+           05  WS-DAYS-PAST-DUE           PIC S9(05) COMP.
+           05  WS-TEMP-BI-DUE-DT          PIC 9(07) VALUE ZEROS.
+           05  WS-TEMP-BI-DUE-DT-R REDEFINES WS-TEMP-BI-DUE-DT.
+               10  WS-TEMP-BI-DUE-CENT    PIC 9(01).
+               10  WS-TEMP-BI-DUE-YY      PIC 9(02).
+               10  WS-TEMP-BI-DUE-MM      PIC 9(02).
+               10  WS-TEMP-BI-DUE-DD      PIC 9(02).
+           05  WS-DUE-DT-CCYYMMDD         PIC 9(08) VALUE ZEROS.
+           05  WS-DUE-DT-CCYYMMDD-R REDEFINES WS-DUE-DT-CCYYMMDD.
+               10  WS-DUE-DT-CC           PIC 9(02).
+               10  WS-DUE-DT-YY           PIC 9(02).
+               10  WS-DUE-DT-MM           PIC 9(02).
+               10  WS-DUE-DT-DD           PIC 9(02).
+
        01  WS-TEMP-SUB-CNT               PIC 9(9) VALUE ZEROES.
 
        01  WS-NT10-REN-DT                PIC 9(07) VALUE ZEROS.
@@ -100,6 +185,8 @@
              10 WS-TBL-GROUP              PIC X(9).
              10 WS-PKG-NO                 PIC 9(3).
              10 WS-PROD-COMB-CD           PIC 9(4) COMP.
+             10 WS-PKG-DELQ-CNT           PIC 9(5) VALUE ZERO.
+             10 WS-PKG-DELQ-AMT           PIC S9(9)V99 COMP-3 VALUE 0.
 
        01  CTY-TABLE.
            05  CTY-OUTPUT-DESC    PIC X(36).
@@ -217,7 +304,7 @@
            05  WS-DATE-REDEF REDEFINES WS-DATE PIC 9(07).
            05  WS-HOLD-LST-NM             PIC X(15).
            05  WS-SB-DOB                  PIC 9(07) COMP-3.
-           05  WS-TEMP-TOT-AMNT-DUE       PIC ZZZZZZZZZZ9.99-.
+           05  WS-TEMP-TOT-AMNT-DUE       PIC ZZZZZZZZZ9.99-.
            05  WS-TEMP-UNALLOC-AMNT       PIC ZZZZZZZZ9.99-.
            05  WS-REC-AMT                 PIC 9(11)V99 COMP-3.
            05  WS-REC-AMT-TOTAL           PIC 9(11)V99 COMP-3.
@@ -325,16 +412,51 @@
        01  WS-SH-IND                    PIC X(01) VALUE SPACES.
 
        01  WS-RPT-FILE-REC.
-           05 WS-MIG-GRP-KEY              PIC X(09) VALUE SPACES.
-           05 FILL1                       PIC X(1)  VALUE SPACES.
-           05 WS-MIG-NO-ENR-PKG           PIC X(03) VALUE SPACES.
-           05 FILL2                       PIC X(1)  VALUE SPACES.
-           05 WS-MIG-INACT-SUBS           PIC X(09) VALUE SPACES.
-           05 FILL3                       PIC X(1)  VALUE SPACES.
-           05 WS-MIG-LTST-TRM-DT          PIC X(06) VALUE SPACES.
-           05 FILL4                       PIC X(01) VALUE SPACES.
-           05 WS-LAST-TRM-CYYMMDD         PIC X(7)  VALUE SPACES.
-           05 FILL5                       PIC X(42) VALUE SPACES.
+           05 WS-DTL-FST-NME       PIC X(10) VALUE SPACES.
+           05 FILL1                PIC X(1)  VALUE ';'.
+           05 WS-DTL-LST-NME       PIC X(15) VALUE SPACES.
+           05 FILL2                PIC X(1)  VALUE ';'.
+           05 WS-DTL-ADDRESS1      PIC X(25) VALUE SPACES.
+           05 FILL3                PIC X(4)  VALUE '   ;'.
+           05 WS-DTL-ADDRESS2      PIC X(25) VALUE SPACES.
+           05 FILL4                PIC X(4)  VALUE '   ;'.
+           05 WS-DTL-CITY-NM       PIC X(16) VALUE SPACES.
+           05 FILL5                PIC X(1)  VALUE ';'.
+           05 WS-DTL-STATE-CODE    PIC X(02) VALUE SPACES.
+           05 FILL6                PIC X(1)  VALUE ';'.
+           05 WS-DTL-COUNTY-NAME   PIC X(18) VALUE SPACES.
+           05 FILL7                PIC X(1)  VALUE ';'.
+           05 WS-DTL-ZIP-CODE      PIC X(05) VALUE SPACES.
+           05 FILL8                PIC X(1)  VALUE ';'.
+           05 WS-DTL-SUBSCRIBR-ID  PIC X(09) VALUE SPACES.
+           05 FILL9                PIC X(1)  VALUE ';'.
+           05 WS-DTL-H-C-I-D       PIC X(9)  VALUE SPACES.
+           05 FILL10               PIC X(1)  VALUE ';'.
+           05 WS-DTL-PHONE         PIC X(18) VALUE SPACES.
+           05 FILL11               PIC X(11) VALUE '          ;'.
+           05 WS-DTL-SUB-DOB       PIC X(10) VALUE SPACES.
+           05 FILL12               PIC X(1)  VALUE ';'.
+           05 WS-DTL-PLAN-NM       PIC X(10) VALUE SPACES.
+           05 FILL-PLANNM          PIC X(1)  VALUE ';'.
+           05 WS-DTL-SSN           PIC X(09) VALUE SPACES.
+           05 FILL-SSN             PIC X(1)  VALUE ';'.
+           05 FILLER-XX            PIC X(179) VALUE SPACES.
+           05 FILL13               PIC X(1)  VALUE ';'.
+           05 WS-DTL-PLAN-TYP      PIC X(06) VALUE SPACES.
+           05 FILL14               PIC X(1)  VALUE ';'.
+           05 WS-DTL-BRAND-NM      PIC X(06) VALUE SPACES.
+           05 FILL15               PIC X(1)  VALUE ';'.
+           05 WS-DTL-BILL-FREQ     PIC X(14) VALUE SPACES.
+           05 FILLYY               PIC X(86) VALUE SPACES.
+           05 FILL16               PIC X(1)  VALUE ';'.
+           05 WS-DTL-PAYMENT-TYPE  PIC X(06) VALUE SPACES.
+           05 FILL17               PIC X(1)  VALUE ';'.
+           05 WS-DTL-TOTAL-AMNT-DUE PIC X(14) VALUE SPACES.
+           05 FILL18               PIC X(1)  VALUE ';'.
+           05 WS-DTL-UNALLOC-CASH  PIC X(14) VALUE SPACES.
+           05 FILL19               PIC X(1)  VALUE ';'.
+           05 WS-DTL-PREM-DUE-DT   PIC X(08) VALUE SPACES.
+           05 FILL20               PIC X(1)  VALUE ';'.
 
 
        01  WS-RPT-FILE-HDR.
@@ -366,7 +488,10 @@
            05 WS-SUB-DOB-HD        PIC X(10) VALUE 'BIRTH DATE'.
            05 FILL12-HD            PIC X(1)  VALUE ';'.
            05 WS-PLAN-NM-HD        PIC X(10) VALUE 'PLAN NAME '.
-           05 FILLER-XX            PIC X(190) VALUE SPACES.
+           05 FILL-PLANNM-HD       PIC X(1)  VALUE ';'.
+           05 WS-SSN-HD            PIC X(09) VALUE 'SSN      '.
+           05 FILL-SSN-HD          PIC X(1)  VALUE ';'.
+           05 FILLER-XX            PIC X(179) VALUE SPACES.
            05 FILL13-HD            PIC X(1)  VALUE ';'.
            05 WS-PLAN-TYP-HD       PIC X(06) VALUE 'PLNTYP'.
            05 FILL14-HD            PIC X(1)  VALUE ';'.
@@ -390,7 +515,43 @@
           05  WS-TRAILER-DETAIL1            PIC X(23)  VALUE
               'TOTAL NUMBER OF RECORDS'.
           05  WS-TRAILER-FILLER1            PIC X(01)  VALUE ';'.
-          05  FILLER                        PIC X(524) VALUE SPACES.
+          05  WS-TRAILER-RCD-COUNT          PIC 9(09)  VALUE ZEROES.
+          05  WS-TRAILER-FILLER2            PIC X(01)  VALUE ';'.
+          05  FILLER                        PIC X(518) VALUE SPACES.
+
+      *    GROUP/PACKAGE CONTROL-TOTALS SUMMARY REPORT (GRPSUM) -
+      *    ONE LINE PER WS-GRPPKG-TBL ENTRY, ROLLING UP DELINQUENT
+      *    SUBSCRIBER COUNTS AND DOLLARS DUE FOR THAT GROUP/PACKAGE.
+       01  WS-GRPSUM-HDR.
+           05  WS-GSH-GRP-HD           PIC X(09) VALUE 'GROUP KEY'.
+           05  WS-GSH-DLM1             PIC X(01) VALUE ';'.
+           05  WS-GSH-PKG-HD           PIC X(03) VALUE 'PKG'.
+           05  WS-GSH-DLM2             PIC X(01) VALUE ';'.
+           05  WS-GSH-PROD-HD          PIC X(10) VALUE 'PRODCOMBCD'.
+           05  WS-GSH-DLM3             PIC X(01) VALUE ';'.
+           05  WS-GSH-CNT-HD           PIC X(05) VALUE 'COUNT'.
+           05  WS-GSH-DLM4             PIC X(01) VALUE ';'.
+           05  WS-GSH-AMT-HD           PIC X(14) VALUE 'DELINQ AMOUNT '.
+           05  FILLER                  PIC X(55) VALUE SPACES.
+
+       01  WS-GRPSUM-REC.
+           05  WS-GSR-GRP-KEY          PIC X(09).
+           05  WS-GSR-DLM1             PIC X(01) VALUE ';'.
+           05  WS-GSR-PKG-NO           PIC 9(03).
+           05  WS-GSR-DLM2             PIC X(01) VALUE ';'.
+           05  WS-GSR-PROD-COMB        PIC 9(04).
+           05  WS-GSR-DLM3             PIC X(01) VALUE ';'.
+           05  WS-GSR-DELQ-CNT         PIC ZZZZ9.
+           05  WS-GSR-DLM4             PIC X(01) VALUE ';'.
+           05  WS-GSR-DELQ-AMT         PIC -ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(60) VALUE SPACES.
+
+       01  WS-GRPSUM-TRL.
+           05  WS-GST-LABEL            PIC X(21) VALUE
+               'TOTAL GROUP/PKG RECS'.
+           05  WS-GST-DLM              PIC X(01) VALUE ';'.
+           05  WS-GST-COUNT            PIC 9(09) VALUE ZEROES.
+           05  FILLER                  PIC X(69) VALUE SPACES.
 
        01  WS-ADDRESS1-TMP                PIC X(28) VALUE SPACES.
        01  WS-ADDRESS2-TMP                PIC X(28) VALUE SPACES.
@@ -429,6 +590,7 @@
            05  WS-SUB                      PIC 9(1) VALUE ZEROS.
            05  WS-REC-FOUND                PIC X(1) VALUE 'N'.
            05  EXTRACT-RCDS-OUT            PIC 9(09) VALUE 0.
+           05  GRPSUM-RCDS-OUT             PIC 9(09) VALUE 0.
            05  SUBSCRIBERS-FOUND           PIC 9(09) VALUE 0.
            05  MEMBERS-FOUND               PIC 9(09) VALUE 0.
            05  SUBSCRIBERS-READ            PIC 9(09) VALUE 0.
@@ -564,6 +726,20 @@
 
            05  SSA-RIGHT-PAREN            PIC X(01) VALUE ')'.          03050000
 
+      *    GENERIC (PARTIAL-KEY) SSA - QUALIFIES ON THE GRPKEY LEADING
+      *    BYTES OF BILLICMI ONLY, SO A GU/GN LOOP CAN SCAN EVERY
+      *    BILLING ROOT FOR THE GROUP AND MATCH THE SUBSCRIBER BY
+      *    VSFPBIR-SUBR ITSELF (THE FULL KEY COMPARES AS ONE BYTE
+      *    STRING, SO DUEDT CAN'T BE ZEROED OUT AND SUBR STILL USED
+      *    TO DISCRIMINATE THE SEARCH).
+       01  SSA-VSFPBIR-GRP.
+           05  SSA-BGR-SEG-NAME           PIC X(08) VALUE 'VSFPBIR '.
+           05  SSA-BGR-LEFT-PAREN         PIC X(01) VALUE '('.
+           05  SSA-BGR-FIELD-NAME         PIC X(08) VALUE 'BILLICMI'.
+           05  SSA-BGR-OPER               PIC X(02) VALUE 'GE'.
+           05  SSA-BGR-KEY                PIC X(09).
+           05  SSA-BGR-RIGHT-PAREN        PIC X(01) VALUE ')'.
+
        01  SSA-VSFPBIR.
          03  SGN-VSFPBIR           PICTURE X(8) VALUE 'VSFPBIR '.
          03  CCA-VSFPBIR           PICTURE X VALUE '*'.
@@ -602,6 +778,21 @@
        01  VSFPCSH-SSA-UNQUAL.
            04  FILLER                      PIC X(9)   VALUE 'VSFPCSH  '.
 
+      *    QUALIFIED SSA FOR THE CASH ROOT - VSFPCSH IS KEYED DIRECTLY
+      *    BY GROUP+SUBSCRIBER (NO DATE COMPONENT), SO A GU AGAINST
+      *    THIS KEY RETRIEVES THE ONE CASH SEGMENT FOR THIS SUBSCRIBER
+      *    INSTEAD OF JUST THE NEXT VSFPCSH WHEREVER THE PCB HAPPENS
+      *    TO BE POSITIONED.
+       01  SSA-VSFPCSH-QUAL.
+           05  SSA-CSH-SEG-NAME           PIC X(08) VALUE 'VSFPCSH '.
+           05  SSA-CSH-LEFT-PAREN         PIC X(01) VALUE '('.
+           05  SSA-CSH-FIELD-NAME         PIC X(08) VALUE 'CASHKEYI'.
+           05  SSA-CSH-OPER               PIC X(02) VALUE 'EQ'.
+           05  SSA-CSH-KEY.
+               10  SSA-CSH-GRPKEY         PIC X(09).
+               10  SSA-CSH-SUBR           PIC X(15).
+           05  SSA-CSH-RIGHT-PAREN        PIC X(01) VALUE ')'.
+
        01  SSA-GRP-PTR                     PIC X(9) VALUE 'VSSVGRP  '.
 
        01  VSGPBIL-SSA-UNQ.
@@ -764,13 +955,29 @@
 
        000000-MAINLINE.
 
-           OPEN OUTPUT REPORT-FILE.
+           PERFORM 0080-READ-CONTROL-CARD.
 
-           INITIALIZE  REPORT-FILE-REC.
+           PERFORM 0050-RESTART-CHECK.
+
+           IF WS-RESTART-FLAG = 'Y'
+              OPEN EXTEND REPORT-FILE
+              OPEN EXTEND GROUP-SUMMARY-FILE
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+              INITIALIZE  REPORT-FILE-REC
+              WRITE REPORT-FILE-REC FROM WS-RPT-FILE-HDR
+
+              OPEN OUTPUT GROUP-SUMMARY-FILE
+              WRITE GROUP-SUMMARY-REC FROM WS-GRPSUM-HDR
+           END-IF.
 
            PERFORM 0100-SET-CURR-DATES.
 
-           PERFORM 0900-GET-GROUP-ROOT.
+           IF WS-RESTART-FLAG = 'Y'
+              PERFORM 0095-REPOSITION-AFTER-RESTART
+           ELSE
+              PERFORM 0900-GET-GROUP-ROOT
+           END-IF.
 
            PERFORM 1000-EXTRACT-GROUPS THRU 1000-EXIT
               UNTIL GRP-DLI-STATUS-CODE  > SPACES.
@@ -781,6 +988,7 @@
 
            PERFORM 900000-DISPLAY-STATS.
            CLOSE REPORT-FILE.
+           CLOSE GROUP-SUMMARY-FILE.
 
       ****** ********* ************ ************ ************ **********
 
@@ -789,20 +997,171 @@
            GOBACK.
 
       ************** **************** *************** ******************
+       0080-READ-CONTROL-CARD.
+
+      *    OPTIONAL CONTROL CARD (CNTLCRD DD) OVERRIDES THE RUN DATE
+      *    AND THE 30/59 DAY DELINQUENCY WINDOW BOUNDARIES.  A
+      *    MISSING CARD, OR ZERO FIELDS ON THE CARD, LEAVE THE
+      *    HARDCODED DEFAULTS IN EFFECT.
+           MOVE 'N'                  TO WS-CNTL-EOF-FLAG
+           OPEN INPUT CONTROL-CARD-FILE
+
+           IF WS-CNTL-FILE-NOT-FOUND
+              MOVE 'Y'               TO WS-CNTL-EOF-FLAG
+           ELSE
+              READ CONTROL-CARD-FILE
+                 AT END
+                    MOVE 'Y'         TO WS-CNTL-EOF-FLAG
+              END-READ
+           END-IF
+
+           IF NOT WS-CNTL-CARD-EOF
+              MOVE CONTROL-CARD-REC  TO WS-CNTL-CARD-WORK
+
+              IF WS-CNTL-RUN-DATE-IN IS NUMERIC
+                 AND WS-CNTL-RUN-DATE-IN NOT = ZERO
+                 MOVE WS-CNTL-RUN-DATE-IN TO WS-CURR-PDATE
+                 MOVE 'Y'            TO WS-PARM-DATE-FLAG
+              END-IF
+
+              IF WS-CNTL-LOW-DAYS-IN IS NUMERIC
+                 AND WS-CNTL-LOW-DAYS-IN NOT = ZERO
+                 MOVE WS-CNTL-LOW-DAYS-IN TO WS-DELQ-LOW-DAYS
+              END-IF
+
+              IF WS-CNTL-HIGH-DAYS-IN IS NUMERIC
+                 AND WS-CNTL-HIGH-DAYS-IN NOT = ZERO
+                 MOVE WS-CNTL-HIGH-DAYS-IN TO WS-DELQ-HIGH-DAYS
+              END-IF
+           END-IF
+
+           IF NOT WS-CNTL-FILE-NOT-FOUND
+              CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+      *----+----+----+----+----+----+----+----+----+----+----+----+----*
+      *----+----+----+----+----+----+----+----+----+----+----+----+----*
        0100-SET-CURR-DATES.
 
-           ACCEPT WS-CURR-DATE  FROM DATE
-           MOVE    20           TO WS-DATE-CONVERT(1:2)
-           MOVE WS-CURR-DATE    TO WS-DATE-CONVERT(3:6)
-           MOVE WS-DATE-CONVERT TO WS-CURR-PDATE
-           MOVE WS-DATE-CONVERT TO WS-CURR-QDATE
+           IF WS-PARM-DATE-FLAG = 'Y'
+              MOVE WS-CURR-PDATE   TO WS-DATE-CONVERT
+           ELSE
+              ACCEPT WS-CURR-DATE  FROM DATE
+              MOVE    20           TO WS-DATE-CONVERT(1:2)
+              MOVE WS-CURR-DATE    TO WS-DATE-CONVERT(3:6)
+              MOVE WS-DATE-CONVERT TO WS-CURR-PDATE
+           END-IF
+
+      *    DERIVE THE 30-59 DAY (OR PARM-OVERRIDDEN) DELINQUENCY
+      *    WINDOW BOUNDARY DATES FROM TODAY'S DATE.
+           COMPUTE WS-TODAY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE (WS-CURR-PDATE)
+
+           COMPUTE WS-LOW-BOUND-INTEGER =
+                   WS-TODAY-INTEGER - WS-DELQ-HIGH-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER (WS-LOW-BOUND-INTEGER)
+                                                TO WS-CURR-QDATE
+
+           COMPUTE WS-HIGH-BOUND-INTEGER =
+                   WS-TODAY-INTEGER - WS-DELQ-LOW-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER (WS-HIGH-BOUND-INTEGER)
+                                                TO WS-DATE-CONVERT
+           MOVE WS-DATE-CONVERT-YY              TO WS-GRPCO-YY
+           MOVE WS-DATE-CONVERT-MM              TO WS-GRPCO-MM
+           MOVE WS-DATE-CONVERT-DD              TO WS-GRPCO-DD
+           COMPUTE WS-GRPCO-CENT = WS-DATE-CONVERT-CC - 19
+
+           MOVE WS-CURR-PDATE   TO WS-DATE-CONVERT
 
            DISPLAY '********************************************'
            DISPLAY '********************************************'
-           DISPLAY '*** PROCESS DATE = ' WS-DATE-CONVERT
+           DISPLAY '*** PROCESS DATE      = ' WS-DATE-CONVERT
+           DISPLAY '*** DELINQUENCY WINDOW= ' WS-DELQ-LOW-DAYS
+                   ' TO ' WS-DELQ-HIGH-DAYS ' DAYS'
+           DISPLAY '*** OLDEST DUE DATE   = ' WS-CURR-QDATE
+           DISPLAY '*** NEWEST DUE DATE   = ' WS-GROUP-CUT-OFF
            DISPLAY '********************************************'
            DISPLAY '********************************************'.
 
+      *----+----+----+----+----+----+----+----+----+----+----+----+----*
+      *----+----+----+----+----+----+----+----+----+----+----+----+----*
+       0050-RESTART-CHECK.
+
+      *    SYMBOLIC CHECKPOINT/RESTART - XRST MUST BE THE FIRST DL/I
+      *    CALL ISSUED.  ON A FRESH RUN THE RESTART AREA COMES BACK
+      *    UNCHANGED (SPACES).  ON A RESTART, IMS FILLS IT IN FROM
+      *    THE LAST CHKP CALL LOGGED FOR THE RESTART CHECKPOINT ID.
+           MOVE SPACES              TO WS-CHKP-GRP-KEY
+           MOVE ZERO                TO WS-CHKP-ID-NO
+
+           CALL 'CBLTDLI' USING WS-XRST-FUNC
+                                IO-PCB
+                                WS-CHKP-AREA-LEN
+                                WS-CHKP-AREA.
+
+           IF WS-CHKP-GRP-KEY NOT = SPACES AND NOT = LOW-VALUES
+              MOVE 'Y'              TO WS-RESTART-FLAG
+      *       RESTORE THE RUNNING OUTPUT COUNTS FROM THE CHECKPOINT AREA
+      *       SO THE TRAILER RECORDS REFLECT THE FULL RUN, NOT JUST THE
+      *       RECORDS WRITTEN SINCE THE RESTART.
+              MOVE WS-CHKP-EXTRACT-CNT TO EXTRACT-RCDS-OUT
+              MOVE WS-CHKP-GRPSUM-CNT  TO GRPSUM-RCDS-OUT
+              DISPLAY '********************************************'
+              DISPLAY '**** RESTART RUN  -  LAST CHECKPOINT GROUP ='
+                      WS-CHKP-GRP-KEY
+              DISPLAY '********************************************'
+           ELSE
+              MOVE 'N'              TO WS-RESTART-FLAG
+           END-IF.
+
+      *----+----+----+----+----+----+----+----+----+----+----+----+----*
+      *----+----+----+----+----+----+----+----+----+----+----+----+----*
+       0095-REPOSITION-AFTER-RESTART.
+
+      *    REPOSITION THE GROUP-ROOT POINTER AT THE LAST CHECKPOINTED
+      *    GROUP, THEN ADVANCE ONCE MORE SO PROCESSING RESUMES WITH
+      *    THE NEXT GROUP AFTER THE ONE ALREADY COMPLETED.
+           MOVE WS-CHKP-GRP-KEY      TO VSGPGRU-KEY
+           MOVE 'GE'                 TO VSGPGRU-OPR
+           MOVE SPACES               TO GRP-DLI-STATUS-CODE
+
+           CALL 'CBLTDLI' USING GU
+                                VFGGRP10-PCB
+                                VSGPGRU-SEGMENT
+                                VSGPGRU-SSA-QUAL.
+
+           MOVE '= '                 TO VSGPGRU-OPR
+
+           IF GRP-DLI-STATUS-CODE  = '  ' OR 'GE' OR 'GB'
+              PERFORM 0900-GET-GROUP-ROOT
+           ELSE
+              MOVE 54 TO WS-RETURN-CODE
+              DISPLAY '*                                          *'
+              DISPLAY '*        0095-REPOSITION-AFTER-RESTART  ****'
+              DISPLAY '****       ABNORMAL  TERMINATION        ****'
+              DISPLAY '**** STATUS CODE      = ' GRP-DLI-STATUS-CODE
+              DISPLAY '**** LAST CHKP GROUP  = ' WS-CHKP-GRP-KEY
+              DISPLAY '*                                          *'
+              DISPLAY '********************************************'
+              GO TO 0000-MAINLINE-CLOSE-DOWN.
+
+      *----+----+----+----+----+----+----+----+----+----+----+----+----*
+      *----+----+----+----+----+----+----+----+----+----+----+----+----*
+       0098-TAKE-CHECKPOINT.
+
+           ADD 1                     TO WS-CHKP-ID-NO
+           MOVE WS-CHKP-ID-NO        TO WS-CHKP-ID
+           MOVE GA-GRP-KEY-ID        TO WS-CHKP-GRP-KEY
+           MOVE EXTRACT-RCDS-OUT     TO WS-CHKP-EXTRACT-CNT
+           MOVE GRPSUM-RCDS-OUT      TO WS-CHKP-GRPSUM-CNT
+
+           CALL 'CBLTDLI' USING WS-CHKP-FUNC
+                                WS-CHKP-ID
+                                WS-CHKP-AREA-LEN
+                                WS-CHKP-AREA.
+
+           ADD 1                     TO WS-CHKP-TAKEN.
+
       *----+----+----+----+----+----+----+----+----+----+----+----+----*
       *----+----+----+----+----+----+----+----+----+----+----+----+----*
        0900-GET-GROUP-ROOT.
@@ -827,7 +1186,9 @@
 
        1000-EXTRACT-GROUPS.
 
-           IF GA-GS-ACTIVE
+           MOVE GA-GRP-KEY-ID(1:6)     TO WS-GROUP
+
+           IF GA-GS-ACTIVE AND MEDIBLUE
               PERFORM 1000A-CONTINUE-GRP-EXTRACT.
               PERFORM 0900-GET-GROUP-ROOT.
 
@@ -845,6 +1206,7 @@
                                            WS-TEMP-PKG-NO
                PERFORM 1001-GET-GRPPKG UNTIL
                          GRP-DLI-STATUS-CODE  > SPACES
+                         OR SUB2 >= 100
 
 
                MOVE GA-GRP-KEY-ID  TO VSGPGRU-KEY
@@ -852,6 +1214,32 @@
                MOVE 'N'            TO WS-VSGPSUP-FLAG
                PERFORM 6000-GET-SUB-POINTER THRU 6000-EXIT
                                          UNTIL WS-VSGPSUP-FLAG = 'Y'.
+
+               PERFORM 1005-WRITE-GRP-SUMMARY.
+
+               PERFORM 0098-TAKE-CHECKPOINT.
+
+       1005-WRITE-GRP-SUMMARY.
+
+      *    ONE CONTROL-TOTALS LINE PER PACKAGE TRACKED FOR THIS GROUP
+      *    IN WS-GRPPKG-TBL, WITH THE DELINQUENT COUNT/DOLLARS
+      *    ACCUMULATED WHILE WRITING THE DETAIL EXTRACT ABOVE.
+           IF SUB2 > 0
+              PERFORM VARYING PKG-INDEX FROM 1 BY 1
+                        UNTIL PKG-INDEX > SUB2
+                 MOVE SPACES               TO WS-GRPSUM-REC
+                 MOVE WS-TBL-GROUP (PKG-INDEX)    TO WS-GSR-GRP-KEY
+                 MOVE WS-PKG-NO (PKG-INDEX)       TO WS-GSR-PKG-NO
+                 MOVE WS-PROD-COMB-CD (PKG-INDEX) TO WS-GSR-PROD-COMB
+                 MOVE WS-PKG-DELQ-CNT (PKG-INDEX) TO WS-GSR-DELQ-CNT
+                 MOVE WS-PKG-DELQ-AMT (PKG-INDEX) TO WS-GSR-DELQ-AMT
+
+                 WRITE GROUP-SUMMARY-REC FROM WS-GRPSUM-REC
+
+                 ADD 1                     TO GRPSUM-RCDS-OUT
+              END-PERFORM
+           END-IF.
+
        1001-GET-GRPPKG.
 
            MOVE SPACES             TO GRP-DLI-STATUS-CODE
@@ -872,14 +1260,15 @@
                          ADD +1                 TO SUB1
                          ADD GB-SUBR-CNT (SUB1) TO WS-TEMP-SUB-CNT
                     END-PERFORM
-      ** for group loading zero enrollment packages only to array
-                IF (WS-TEMP-SUB-CNT = 0)
+      ** LOAD EVERY ACTIVE PACKAGE TO THE ARRAY - THE REQ008 SUMMARY
+      ** (6001-SEARCH-PKG-TABLE/0001-FORMAT-REPORTS) NEEDS A TABLE
+      ** ENTRY FOR EVERY PACKAGE A DELINQUENT SUBSCRIBER CAN BELONG
+      ** TO, NOT JUST ZERO-ENROLLMENT PACKAGES.
                    ADD  +1                  TO SUB2
                    MOVE GA-GRP-KEY-ID       TO WS-TBL-GROUP(SUB2)
                    MOVE GB-PKG-NO           TO WS-TEMP-PKG-NO
                    MOVE WS-TEMP-PKG-NO      TO WS-PKG-NO(SUB2)
                    MOVE GB-PROD-COMB-CD     TO WS-PROD-COMB-CD(SUB2)
-                END-IF
               END-IF
            ELSE
               IF GRP-DLI-STATUS-CODE  = 'GE' OR 'GB'
@@ -907,8 +1296,8 @@
 
               IF GD-INACTIVE
                   MOVE  'N'            TO  WS-PKG-ACT-FOUND
-                  PERFORM                 1100-GET-SUB-PKG-SEG
                   MOVE GD-SUBR-ID-KEY  TO SSA-SUB-ID-KEY
+                  PERFORM                 1100-GET-SUB-PKG-SEG
                   SET  GRP-SUB-FOUND   TO TRUE
               END-IF
            ELSE                                                         08800014
@@ -953,7 +1342,16 @@
                      MOVE WS-TEMP-TRM-DT(4:2)   TO WS-LAST-TRM-DT(1:2)
                      MOVE WS-TEMP-TRM-DT(6:2)   TO WS-LAST-TRM-DT(3:2)
                      MOVE WS-TEMP-TRM-DT(2:2)   TO WS-LAST-TRM-DT(5:2)
-                     PERFORM 0001-FORMAT-REPORTS
+                     PERFORM 1150-GET-BILL-DUE-DATE
+                     PERFORM 1155-CHECK-STOP-CODES
+                     IF WS-IN-DELQ-WINDOW = 'Y'
+                        PERFORM 1160-GET-SUBR-DETAIL
+                        PERFORM 1165-CHECK-SENIOR-AGE
+                        IF WS-AGE-ELIGIBLE
+                           PERFORM 1168-GET-SUBR-SSN
+                           PERFORM 0001-FORMAT-REPORTS
+                        END-IF
+                     END-IF
                  END-IF
            ELSE
             IF GRP-DLI-STATUS-CODE  = 'GE' OR 'GB'
@@ -974,6 +1372,216 @@
 
        0100-EXIT. EXIT.
 
+       1150-GET-BILL-DUE-DATE.
+
+      *    READ THE BILLING ROOT (VSFPBIR) FOR THIS SUBSCRIBER AND
+      *    DECIDE WHETHER ITS BILL DUE DATE FALLS IN THE 30-59 DAY
+      *    DELINQUENCY WINDOW (TODAY'S DATE - DUE DATE).  BILLICMI IS
+      *    A CONCATENATED GRPKEY+DUEDT+SUBR KEY COMPARED BY DL/I AS
+      *    ONE BYTE STRING, SO DUEDT CAN'T BE ZEROED AND SUBR STILL
+      *    RELIED ON TO PICK OUT THIS SUBSCRIBER'S ROOT - INSTEAD,
+      *    QUALIFY ON THE GRPKEY PORTION ONLY AND SCAN THE GROUP'S
+      *    ROOTS FOR THE MATCHING SUBR.
+           MOVE 'N'                    TO WS-IN-DELQ-WINDOW
+           MOVE 'N'                    TO WS-BIR-SUBR-FOUND
+           MOVE SPACES                 TO BIR-DLI-STATUS-CODE
+           INITIALIZE VSFPBIR-SEGMENT
+           MOVE GA-GRP-KEY-ID          TO SSA-BGR-KEY
+
+           CALL 'CBLTDLI' USING GU
+                                BIR-PCB-AREA
+                                VSFPBIR-SEGMENT
+                                SSA-VSFPBIR-GRP
+
+           PERFORM UNTIL NOT BIR-GOOD-CALL
+                      OR BI-GRP-KEY NOT = GA-GRP-KEY-ID
+                      OR WS-BIR-SUBR-FOUND = 'Y'
+              IF BI-SUB-ID-KEY = GD-SUBR-ID-KEY
+                 MOVE 'Y'              TO WS-BIR-SUBR-FOUND
+              ELSE
+                 INITIALIZE VSFPBIR-SEGMENT
+                 CALL 'CBLTDLI' USING GN
+                                      BIR-PCB-AREA
+                                      VSFPBIR-SEGMENT
+                                      SSA-VSFPBIR-GRP
+              END-IF
+           END-PERFORM
+
+           IF WS-BIR-SUBR-FOUND = 'Y'
+              MOVE BI-DUE-DT              TO WS-TEMP-BI-DUE-DT
+              MOVE WS-TEMP-BI-DUE-YY      TO WS-DUE-DT-YY
+              MOVE WS-TEMP-BI-DUE-MM      TO WS-DUE-DT-MM
+              MOVE WS-TEMP-BI-DUE-DD      TO WS-DUE-DT-DD
+              COMPUTE WS-DUE-DT-CC = WS-TEMP-BI-DUE-CENT + 19
+
+              COMPUTE WS-DUE-DT-INTEGER =
+                      FUNCTION INTEGER-OF-DATE (WS-DUE-DT-CCYYMMDD)
+              COMPUTE WS-DAYS-PAST-DUE =
+                      WS-TODAY-INTEGER - WS-DUE-DT-INTEGER
+
+              IF WS-DAYS-PAST-DUE >= WS-DELQ-LOW-DAYS AND
+                 WS-DAYS-PAST-DUE <= WS-DELQ-HIGH-DAYS
+                 MOVE 'Y'                 TO WS-IN-DELQ-WINDOW
+              END-IF
+           END-IF.
+
+       1150-EXIT. EXIT.
+
+       1155-CHECK-STOP-CODES.
+
+      *    SKIP ACCOUNTS ALREADY FLAGGED WITH AN ACTIVE BILLING OR
+      *    SUBSCRIBER STOP (DISPUTE, HOLD, ALREADY IN A WRITE-OFF
+      *    QUEUE, ETC.) SO THEY DON'T GET RE-SENT TO COLLECTIONS
+      *    EVERY CYCLE.  A BLANK STOP CODE MEANS NOTHING IS ON FILE
+      *    AND THE LOOKUP IS SKIPPED.
+           IF BI-BILL-STOP-CD NOT = SPACES AND NOT = LOW-VALUES
+              MOVE ZERO                TO BILL-STOP-NUMBER
+              MOVE BI-BILL-STOP-CD(1:1) TO BILL-STOP-CD
+              MOVE SPACES              TO BILL-STOP-ARGUE
+              CALL STUCYSVC USING B-THIRTEEN
+                                   ENCDEC-STATUS
+                                   BILL-STOP-TBL
+                                   BILL-STOP-TRANSLATION
+                                   BILL-STOP-ARGUE
+              IF BILL-STOP-OUTPUT NOT = SPACES AND NOT = LOW-VALUES
+                 MOVE 'N'              TO WS-IN-DELQ-WINDOW
+              END-IF
+           END-IF
+
+           IF WS-IN-DELQ-WINDOW = 'Y'
+              AND GD-SUBR-STOP-CD NOT = SPACES AND NOT = LOW-VALUES
+              MOVE ZERO                TO BILL-STOP-NUMBER
+              MOVE GD-SUBR-STOP-CD(1:1) TO BILL-STOP-CD
+              MOVE SPACES              TO BILL-STOP-ARGUE
+              CALL STUCYSVC USING B-THIRTEEN
+                                   ENCDEC-STATUS
+                                   SUBR-STOP-TBL
+                                   BILL-STOP-TRANSLATION
+                                   BILL-STOP-ARGUE
+              IF BILL-STOP-OUTPUT NOT = SPACES AND NOT = LOW-VALUES
+                 MOVE 'N'              TO WS-IN-DELQ-WINDOW
+              END-IF
+           END-IF.
+
+       1160-GET-SUBR-DETAIL.
+
+      *    PULL THE MAILING/COLLECTIONS DATA FOR A CONFIRMED
+      *    DELINQUENT SUBSCRIBER: ROOT (NAME/HCID/PHONE), ADDRESS,
+      *    MEMBER (BIRTH DATE), AND UNALLOCATED CASH.
+           MOVE SPACES              TO SUB-DLI-STATUS-CODE
+           INITIALIZE SUBSCRIBER-ROOT-SEGMENT
+           CALL 'CBLTDLI' USING GU
+                                VFSSUB10-PCB
+                                SUBSCRIBER-ROOT-SEGMENT
+                                VSSPSUB-SSA-QUAL
+
+           IF SUB-DLI-STATUS-CODE  = '  ' OR 'GE' OR 'GB'
+              NEXT SENTENCE
+           ELSE
+              MOVE 55 TO WS-RETURN-CODE
+              DISPLAY '*                                          *'
+              DISPLAY '*         1160-GET-SUBR-DETAIL          ****'
+              DISPLAY '****       ABNORMAL  TERMINATION        ****'
+              DISPLAY '**** STATUS CODE      = ' SUB-DLI-STATUS-CODE
+              DISPLAY '**** SSA              = ' VSSPSUB-SSA-QUAL
+              DISPLAY '*                                          *'
+              DISPLAY '********************************************'
+              GO TO 0000-MAINLINE-CLOSE-DOWN.
+
+           MOVE SPACES              TO SUB-DLI-STATUS-CODE
+           INITIALIZE SUBSCRIBER-ADDRESS-SEGMENT
+           CALL 'CBLTDLI' USING GN
+                                VFSSUB10-PCB
+                                SUBSCRIBER-ADDRESS-SEGMENT
+                                VSSPADR-SSA-UNQUAL
+
+           IF SUB-DLI-STATUS-CODE  = '  ' OR 'GE' OR 'GB'
+              NEXT SENTENCE
+           ELSE
+              MOVE 55 TO WS-RETURN-CODE
+              DISPLAY '*                                          *'
+              DISPLAY '*         1160-GET-SUBR-DETAIL          ****'
+              DISPLAY '****       ABNORMAL  TERMINATION        ****'
+              DISPLAY '**** STATUS CODE      = ' SUB-DLI-STATUS-CODE
+              DISPLAY '**** SSA              = ' VSSPADR-SSA-UNQUAL
+              DISPLAY '*                                          *'
+              DISPLAY '********************************************'
+              GO TO 0000-MAINLINE-CLOSE-DOWN.
+
+           MOVE SPACES              TO SUB-DLI-STATUS-CODE
+           MOVE 'N'                 TO WS-MATCH-FOUND
+           INITIALIZE H-GW-SUBSCRIBER-DOB
+           PERFORM UNTIL SUB-DLI-STATUS-CODE NOT = SPACES
+                      OR WS-MATCH-FOUND = 'Y'
+              INITIALIZE SUB-MEMBER-SEGMENT
+              CALL 'CBLTDLI' USING GN
+                                   VFSSUB10-PCB
+                                   SUB-MEMBER-SEGMENT
+                                   VSSPMEM-SSA-UNQUAL
+              IF SUB-DLI-STATUS-CODE = SPACES
+                 AND SM-SUBSCRIBER-MEMBER
+                 MOVE SM-MBR-BRTH-DT     TO H-GW-SUBSCRIBER-DOB
+                 MOVE 'Y'                TO WS-MATCH-FOUND
+              END-IF
+           END-PERFORM
+
+           MOVE SPACES              TO BIR-DLI-STATUS-CODE
+           INITIALIZE VSFPCSH-SEGMENT
+           MOVE GA-GRP-KEY-ID       TO SSA-CSH-GRPKEY
+           MOVE GD-SUBR-ID-KEY      TO SSA-CSH-SUBR
+           CALL 'CBLTDLI' USING GU
+                                BIR-PCB-AREA
+                                VSFPCSH-SEGMENT
+                                SSA-VSFPCSH-QUAL
+
+           IF BIR-GOOD-CALL OR BIR-SEG-NOT-FOUND OR BIR-END-OF-DB
+              NEXT SENTENCE
+           ELSE
+              MOVE 55 TO WS-RETURN-CODE
+              DISPLAY '*                                          *'
+              DISPLAY '*         1160-GET-SUBR-DETAIL          ****'
+              DISPLAY '****       ABNORMAL  TERMINATION        ****'
+              DISPLAY '**** STATUS CODE      = ' BIR-DLI-STATUS-CODE
+              DISPLAY '**** SSA              = ' SSA-VSFPCSH-QUAL
+              DISPLAY '*                                          *'
+              DISPLAY '********************************************'
+              GO TO 0000-MAINLINE-CLOSE-DOWN.
+
+       1160-EXIT. EXIT.
+
+       1165-CHECK-SENIOR-AGE.
+
+      *    SENIOR PLAN IS MEDICARE-ELIGIBLE ONLY - THE SUBSCRIBER
+      *    MUST HAVE REACHED AGE 65 AS OF TODAY'S RUN DATE.  ADDING
+      *    WS-MEDICARE-AGE * 10000 TO THE CCYYMMDD BIRTH DATE ADVANCES
+      *    ONLY THE CCYY PORTION, GIVING THE DATE THE SUBSCRIBER
+      *    TURNS 65.
+           MOVE 'N'                  TO WS-SENIOR-ELIGIBLE
+
+           IF H-GW-SUBSCRIBER-DOB NOT = ZEROS
+              COMPUTE WS-AGE-CUTOFF-DATE =
+                      H-GW-SUBSCRIBER-DOB + (WS-MEDICARE-AGE * 10000)
+              IF WS-AGE-CUTOFF-DATE <= WS-CURR-PDATE
+                 MOVE 'Y'            TO WS-SENIOR-ELIGIBLE
+              END-IF
+           END-IF.
+
+       1168-GET-SUBR-SSN.
+
+      *    RESOLVE THE SUBSCRIBER'S SSN THROUGH THE ALTERNATE-ID
+      *    EXCHANGE MODULE FOR THE MEDIBLUE MEDICARE RECONCILIATION
+      *    FEED.  A NOT-FOUND RETURN LEAVES THE OUTPUT SSN BLANK
+      *    RATHER THAN HOLDING UP THE EXTRACT.
+           MOVE GA-GRP-KEY-ID        TO SSN-INPUT-GRP-KEY
+           MOVE GD-SUBR-ID-KEY       TO SSN-INPUT-SUB-ID
+           MOVE SPACES               TO SSN-OUTPUT-SSN
+
+           CALL 'S9SSSEX' USING SSN-ID-PARM.
+
+           IF NOT SSN-FOUND
+              MOVE SPACES            TO SSN-OUTPUT-SSN
+           END-IF.
+
        6001-SEARCH-PKG-TABLE.
 
                SEARCH WS-GRPPKG-TBL
@@ -987,13 +1595,52 @@
 
        0001-FORMAT-REPORTS.
            MOVE SPACES                TO WS-RPT-FILE-REC
-           MOVE GA-GRP-KEY-ID         TO WS-MIG-GRP-KEY
-           MOVE WS-PKG-NO-NUM         TO WS-MIG-NO-ENR-PKG
-           MOVE GD-SUBR-ID-KEY(4:9)   TO WS-MIG-INACT-SUBS
-           MOVE WS-LAST-TRM-DT        TO WS-MIG-LTST-TRM-DT
-           MOVE WS-TEMP-TRM-DT        TO WS-LAST-TRM-CYYMMDD
+
+           MOVE SR-SUB-FST-NME        TO WS-DTL-FST-NME
+           MOVE SR-SUB-LST-NME        TO WS-DTL-LST-NME
+           MOVE AD-ADDR-LINE1         TO WS-DTL-ADDRESS1
+           MOVE AD-ADDR-LINE2         TO WS-DTL-ADDRESS2
+           MOVE AD-CITY-NM            TO WS-DTL-CITY-NM
+           MOVE AD-STATE-CD           TO WS-DTL-STATE-CODE
+           MOVE AD-COUNTY-NM          TO WS-DTL-COUNTY-NAME
+           MOVE AD-ZIP-CD             TO WS-DTL-ZIP-CODE
+           MOVE GD-SUBR-ID-KEY(4:9)   TO WS-DTL-SUBSCRIBR-ID
+           MOVE SR-SUB-HCID           TO WS-DTL-H-C-I-D
+           MOVE SR-SUB-PHONE-NO       TO WS-DTL-PHONE
+
+           MOVE H-GW-SUBSCRIBER-DOB(1:2) TO WS-YY1
+           MOVE H-GW-SUBSCRIBER-DOB(3:2) TO WS-YY-CC
+           MOVE H-GW-SUBSCRIBER-DOB(5:2) TO WS-MM
+           MOVE H-GW-SUBSCRIBER-DOB(7:2) TO WS-DD
+           MOVE WS-COMPUTE-DOB        TO WS-DTL-SUB-DOB
+
+           MOVE GS-PKG-NAME           TO WS-DTL-PLAN-NM
+           MOVE SSN-OUTPUT-SSN        TO WS-DTL-SSN
+           MOVE GS-PKG-TYPE-CD        TO WS-DTL-PLAN-TYP
+           MOVE GS-BRAND-CD           TO WS-DTL-BRAND-NM
+           MOVE GS-BILL-FREQ-CD       TO WS-DTL-BILL-FREQ
+           MOVE GS-PAY-TYPE-CD        TO WS-DTL-PAYMENT-TYPE
+
+           MOVE BI-TOT-DUE-AMT        TO WS-TEMP-TOT-AMNT-DUE
+           MOVE WS-TEMP-TOT-AMNT-DUE  TO WS-DTL-TOTAL-AMNT-DUE
+           MOVE CS-UNALLOC-AMT        TO WS-TEMP-UNALLOC-AMNT
+           MOVE WS-TEMP-UNALLOC-AMNT  TO WS-DTL-UNALLOC-CASH
+
+           MOVE WS-DUE-DT-CCYYMMDD    TO PACK-DUE-DATE
+           MOVE DUE-MM                TO CONVERTED-MM
+           MOVE DUE-DD                TO CONVERTED-DD
+           MOVE DUE-YY                TO CONVERTED-YY
+           MOVE CONVERTED-DATE        TO WS-DTL-PREM-DUE-DT
+
            WRITE REPORT-FILE-REC  FROM WS-RPT-FILE-REC
 
+           ADD  1                     TO EXTRACT-RCDS-OUT
+
+           IF WS-PKG-MATCH-FOUND = 'Y'
+              ADD 1                   TO WS-PKG-DELQ-CNT (PKG-INDEX)
+              ADD BI-TOT-DUE-AMT      TO WS-PKG-DELQ-AMT (PKG-INDEX)
+           END-IF
+
            MOVE SPACES TO  WS-RPT-FILE-REC
            MOVE ZEROES TO  WS-PKG-NO-NUM
            MOVE ZEROES TO  WS-LAST-TRM-DT.
@@ -1002,6 +1649,12 @@
 
        9900-END-OF-PROCESSING.
 
+           MOVE EXTRACT-RCDS-OUT      TO WS-TRAILER-RCD-COUNT
+           WRITE REPORT-FILE-REC FROM REPORT-MAIL-FILE-TRL.
+
+           MOVE GRPSUM-RCDS-OUT       TO WS-GST-COUNT
+           WRITE GROUP-SUMMARY-REC FROM WS-GRPSUM-TRL.
+
        900000-DISPLAY-STATS.
            DISPLAY '********************************************'.
            DISPLAY '****------------------------------------****'.
@@ -1010,6 +1663,8 @@
            DISPLAY '****------------------------------------****'.
            DISPLAY '****------------------------------------****'.
            DISPLAY '**** RETURN CODE           = ' WS-RETURN-CODE.
+           DISPLAY '**** EXTRACT RECORDS OUT   = ' EXTRACT-RCDS-OUT.
+           DISPLAY '**** GRP/PKG SUMMARY RECS  = ' GRPSUM-RCDS-OUT.
            DISPLAY '****------------------------------------****'.
            DISPLAY '****------------------------------------****'.
            DISPLAY '****         TESTIMSP SHUT DOWN         ****'.
